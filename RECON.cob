@@ -0,0 +1,208 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SALES-RECON.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SALES-FILE ASSIGN TO 'SALES.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SALES-KEY
+        ALTERNATE RECORD KEY IS SALESDATE-KEY WITH DUPLICATES
+        FILE STATUS IS SALES-STATUS.
+    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS INV-KEY
+        FILE STATUS IS INV-STATUS.
+    SELECT INVENTORY-ADJUSTMENT-FILE ASSIGN TO 'INVADJ.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS INVADJ-STATUS.
+    SELECT RECON-BASELINE-FILE ASSIGN TO 'RECONBASE.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RECON-KEY
+        FILE STATUS IS RECON-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SALES-FILE.
+COPY "SALESREC.cpy".
+
+FD INVENTORY-FILE.
+COPY "INVREC.cpy".
+
+FD INVENTORY-ADJUSTMENT-FILE.
+COPY "INVADJ.cpy".
+
+FD RECON-BASELINE-FILE.
+01 RECON-BASELINE-RECORD.
+   05 RECON-KEY PIC X(10).
+   05 RECON-BASE-QTY PIC S9(7).
+   05 RECON-BASE-SOLD PIC 9(7).
+   05 RECON-BASE-RECEIVED PIC S9(7).
+
+WORKING-STORAGE SECTION.
+01 SALES-STATUS PIC X(2).
+01 INV-STATUS PIC X(2).
+01 INVADJ-STATUS PIC X(2).
+01 RECON-STATUS PIC X(2).
+01 WS-FILE-STATUS-CHECK.
+   05 WS-CHECK-FILE-NAME PIC X(15).
+   05 WS-CHECK-STATUS PIC X(2).
+01 WS-CURRENT-KEY PIC X(10).
+01 WS-TOTAL-SOLD PIC 9(7).
+01 WS-TOTAL-RECEIVED PIC S9(7).
+01 WS-EXPECTED-QTY PIC S9(7).
+01 WS-EXCEPTION-COUNT PIC 9(5) VALUE ZEROS.
+01 WS-INV-EOF PIC X(3) VALUE 'NO '.
+   88 WS-INV-AT-END VALUE 'YES'.
+01 WS-SALES-EOF PIC X(3) VALUE 'NO '.
+   88 WS-SALES-AT-END VALUE 'YES'.
+01 WS-ADJ-EOF PIC X(3) VALUE 'NO '.
+   88 WS-ADJ-AT-END VALUE 'YES'.
+01 WS-BASELINE-FOUND PIC X(3) VALUE 'NO '.
+   88 WS-BASELINE-WAS-FOUND VALUE 'YES'.
+
+PROCEDURE DIVISION.
+MAIN-PROCESS.
+    DISPLAY 'SALES VS INVENTORY RECONCILIATION'
+    MOVE 'NO ' TO WS-INV-EOF
+    PERFORM OPEN-RECON-BASELINE-IO
+    OPEN INPUT INVENTORY-FILE
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF INV-STATUS = '00'
+        PERFORM RECONCILE-ONE-ITEM UNTIL WS-INV-AT-END
+    ELSE
+        MOVE 'YES' TO WS-INV-EOF
+    END-IF
+    CLOSE INVENTORY-FILE
+    CLOSE RECON-BASELINE-FILE
+    DISPLAY 'EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+    STOP RUN.
+
+OPEN-RECON-BASELINE-IO.
+    OPEN I-O RECON-BASELINE-FILE
+    IF RECON-STATUS = '35'
+        OPEN OUTPUT RECON-BASELINE-FILE
+        CLOSE RECON-BASELINE-FILE
+        OPEN I-O RECON-BASELINE-FILE
+    END-IF
+    MOVE 'RECON-BASE-FILE' TO WS-CHECK-FILE-NAME
+    MOVE RECON-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+RECONCILE-ONE-ITEM.
+    READ INVENTORY-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-INV-EOF
+    END-READ
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-INV-AT-END
+        MOVE INV-KEY TO WS-CURRENT-KEY
+        PERFORM SUM-SALES-FOR-ITEM
+        PERFORM SUM-RECEIPTS-FOR-ITEM
+        MOVE 'NO ' TO WS-BASELINE-FOUND
+        MOVE INV-KEY TO RECON-KEY
+        READ RECON-BASELINE-FILE
+            INVALID KEY
+                MOVE 'NO ' TO WS-BASELINE-FOUND
+            NOT INVALID KEY
+                MOVE 'YES' TO WS-BASELINE-FOUND
+        END-READ
+        MOVE 'RECON-BASE-FILE' TO WS-CHECK-FILE-NAME
+        MOVE RECON-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        IF WS-BASELINE-WAS-FOUND
+            COMPUTE WS-EXPECTED-QTY = RECON-BASE-QTY
+                + (WS-TOTAL-RECEIVED - RECON-BASE-RECEIVED)
+                - (WS-TOTAL-SOLD - RECON-BASE-SOLD)
+            IF WS-EXPECTED-QTY NOT = INV-QTY
+                ADD 1 TO WS-EXCEPTION-COUNT
+                DISPLAY 'EXCEPTION ITEM: ' WS-CURRENT-KEY
+                    ' ON HAND: ' INV-QTY
+                    ' EXPECTED: ' WS-EXPECTED-QTY
+            END-IF
+        ELSE
+            DISPLAY 'ESTABLISHING BASELINE FOR ITEM: ' WS-CURRENT-KEY
+                ' ON HAND: ' INV-QTY
+        END-IF
+        PERFORM SAVE-BASELINE-FOR-ITEM
+    END-IF.
+
+SAVE-BASELINE-FOR-ITEM.
+    MOVE INV-KEY TO RECON-KEY
+    MOVE INV-QTY TO RECON-BASE-QTY
+    MOVE WS-TOTAL-SOLD TO RECON-BASE-SOLD
+    MOVE WS-TOTAL-RECEIVED TO RECON-BASE-RECEIVED
+    IF WS-BASELINE-WAS-FOUND
+        REWRITE RECON-BASELINE-RECORD
+    ELSE
+        WRITE RECON-BASELINE-RECORD
+    END-IF
+    MOVE 'RECON-BASE-FILE' TO WS-CHECK-FILE-NAME
+    MOVE RECON-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+SUM-SALES-FOR-ITEM.
+    MOVE ZEROS TO WS-TOTAL-SOLD
+    MOVE 'NO ' TO WS-SALES-EOF
+    OPEN INPUT SALES-FILE
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF SALES-STATUS = '00'
+        PERFORM SUM-ONE-SALE UNTIL WS-SALES-AT-END
+    ELSE
+        MOVE 'YES' TO WS-SALES-EOF
+    END-IF
+    CLOSE SALES-FILE.
+
+SUM-ONE-SALE.
+    READ SALES-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-SALES-EOF
+    END-READ
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-SALES-AT-END AND SALES-INV-KEY = WS-CURRENT-KEY
+        ADD SALES-QTY TO WS-TOTAL-SOLD
+    END-IF.
+
+SUM-RECEIPTS-FOR-ITEM.
+    MOVE ZEROS TO WS-TOTAL-RECEIVED
+    MOVE 'NO ' TO WS-ADJ-EOF
+    OPEN INPUT INVENTORY-ADJUSTMENT-FILE
+    MOVE 'INVADJ-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INVADJ-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF INVADJ-STATUS = '00'
+        PERFORM SUM-ONE-RECEIPT UNTIL WS-ADJ-AT-END
+    ELSE
+        MOVE 'YES' TO WS-ADJ-EOF
+    END-IF
+    CLOSE INVENTORY-ADJUSTMENT-FILE.
+
+SUM-ONE-RECEIPT.
+    READ INVENTORY-ADJUSTMENT-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-ADJ-EOF
+    END-READ
+    MOVE 'INVADJ-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INVADJ-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-ADJ-AT-END AND INVADJ-KEY = WS-CURRENT-KEY
+        ADD INVADJ-QTY-DELTA TO WS-TOTAL-RECEIVED
+    END-IF.
+
+CHECK-FILE-STATUS.
+    IF WS-CHECK-STATUS NOT = '00' AND WS-CHECK-STATUS NOT = '10'
+            AND WS-CHECK-STATUS NOT = '23'
+        DISPLAY 'FILE ERROR ON ' WS-CHECK-FILE-NAME
+            ' - STATUS ' WS-CHECK-STATUS
+    END-IF.
