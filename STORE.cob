@@ -1,93 +1,472 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. RETAIL-POS.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT SALES-FILE ASSIGN TO 'SALES.DAT'
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS DYNAMIC
-        RECORD KEY IS SALES-KEY
-        ALTERNATE RECORD KEY IS SALESDATE-KEY
-        FILE STATUS IS SALES-STATUS.
-    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
-        ORGANIZATION IS LINE SEQUENTIAL
-        FILE STATUS IS INV-STATUS.
-    SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS DYNAMIC
-        RECORD KEY IS CUSTOMER-KEY
-        FILE STATUS IS CUST-STATUS.
-
-DATA DIVISION.
-FILE SECTION.
-FD SALES-FILE.
-01 SALES-RECORD.
-   05 SALES-KEY PIC X(10).
-   05 SALESDATE-KEY PIC X(8).
-   05 SALES-AMOUNT PIC 9(5)V99.
-
-FD INVENTORY-FILE.
-01 INV-RECORD.
-   05 INV-KEY PIC X(10).
-   05 INV-DESC PIC X(30).
-   05 INV-QTY PIC 9(5).
-
-FD CUSTOMER-FILE.
-01 CUST-RECORD.
-   05 CUSTOMER-KEY PIC X(10).
-   05 CUSTOMER-NAME PIC X(30).
-   05 CUSTOMER-ADDRESS PIC X(50).
-   05 CUSTOMER-PHONE PIC X(10).
-
-WORKING-STORAGE SECTION.
-01 WS-DATE.
-   05 WS-YEAR PIC 9(4).
-   05 WS-MONTH PIC 9(2).
-   05 WS-DAY PIC 9(2).
-01 WS-NEW-SALE.
-   05 WS-INV-KEY PIC X(10).
-   05 WS-QTY PIC 9(5).
-01 WS-SALES-TOTAL PIC 9(6)V99.
-01 WS-MENU-CHOICE PIC X.
-01 WS-CUST-KEY PIC X(10).
-01 WS-CUST-RECORD.
-   05 WS-CUST-NAME PIC X(30).
-   05 WS-CUST-ADDRESS PIC X(50).
-   05 WS-CUST-PHONE PIC X(10).
-01 WS-INVENTORY-FOUND PIC X(3) VALUE 'NO '.
-
-PROCEDURE DIVISION.
-MAIN-PROCESS.
-    PERFORM DISPLAY-MENU
-    UNTIL WS-MENU-CHOICE = '5'
-    STOP RUN.
-
-DISPLAY-MENU.
-    DISPLAY 'RETAIL POINT-OF-SALE SYSTEM MENU'
-    DISPLAY '1. NEW SALE'
-    DISPLAY '2. DISPLAY SALES REPORT'
-    DISPLAY '3. DISPLAY INVENTORY REPORT'
-    DISPLAY '4. DISPLAY CUSTOMER REPORT'
-    DISPLAY '5. EXIT'
-    ACCEPT WS-MENU-CHOICE
-    PERFORM PROCESS-MENU-CHOICE.
-
-PROCESS-MENU-CHOICE.
-    EVALUATE WS-MENU-CHOICE
-        WHEN '1'
-            PERFORM NEW-SALE
-        WHEN '2'
-            PERFORM DISPLAY-SALES-REPORT
-        WHEN '3'
-            PERFORM DISPLAY-INVENTORY-REPORT
-        WHEN '4'
-            PERFORM DISPLAY-CUSTOMER-REPORT
-        WHEN '5'
-            CONTINUE
-        WHEN OTHER
-            DISPLAY 'INVALID MENU CHOICE'
-    END-EVALUATE.
-
-NEW-SALE.
-    DISPLAY 'NEW SALE'
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RETAIL-POS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SALES-FILE ASSIGN TO 'SALES.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SALES-KEY
+        ALTERNATE RECORD KEY IS SALESDATE-KEY WITH DUPLICATES
+        FILE STATUS IS SALES-STATUS.
+    SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS INV-KEY
+        FILE STATUS IS INV-STATUS.
+    SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CUSTOMER-KEY
+        FILE STATUS IS CUST-STATUS.
+    SELECT INVENTORY-ADJUSTMENT-FILE ASSIGN TO 'INVADJ.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS INVADJ-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SALES-FILE.
+COPY "SALESREC.cpy".
+
+FD INVENTORY-FILE.
+COPY "INVREC.cpy".
+
+FD CUSTOMER-FILE.
+COPY "CUSTREC.cpy".
+
+FD INVENTORY-ADJUSTMENT-FILE.
+COPY "INVADJ.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-DATE.
+   05 WS-YEAR PIC 9(4).
+   05 WS-MONTH PIC 9(2).
+   05 WS-DAY PIC 9(2).
+01 WS-TIME-OF-DAY PIC 9(8).
+01 WS-REPORT-START-DATE PIC X(8).
+01 WS-REPORT-END-DATE PIC X(8).
+01 WS-NEW-SALE.
+   05 WS-INV-KEY PIC X(10).
+   05 WS-QTY PIC 9(5).
+   05 WS-SALE-AMOUNT PIC 9(5)V99.
+01 WS-SALES-TOTAL PIC 9(6)V99.
+01 WS-MENU-CHOICE PIC X.
+01 WS-CUST-KEY PIC X(10).
+01 WS-CUST-RECORD.
+   05 WS-CUST-NAME PIC X(30).
+   05 WS-CUST-ADDRESS PIC X(50).
+   05 WS-CUST-PHONE PIC X(10).
+01 WS-INVENTORY-FOUND PIC X(3) VALUE 'NO '.
+   88 INVENTORY-IS-FOUND VALUE 'YES'.
+   88 INVENTORY-NOT-FOUND VALUE 'NO '.
+01 WS-EOF-SWITCH PIC X(3) VALUE 'NO '.
+   88 WS-AT-END VALUE 'YES'.
+01 WS-REORDER-FLAG PIC X(7).
+01 WS-CUST-FOUND PIC X(3) VALUE 'NO '.
+   88 CUSTOMER-IS-FOUND VALUE 'YES'.
+01 SALES-STATUS PIC X(2).
+01 INV-STATUS PIC X(2).
+01 CUST-STATUS PIC X(2).
+01 INVADJ-STATUS PIC X(2).
+01 WS-RECEIVE-QTY PIC 9(5).
+01 WS-ADD-NEW-ANSWER PIC X.
+01 WS-FILE-STATUS-CHECK.
+   05 WS-CHECK-FILE-NAME PIC X(15).
+   05 WS-CHECK-STATUS PIC X(2).
+
+PROCEDURE DIVISION.
+MAIN-PROCESS.
+    PERFORM DISPLAY-MENU
+    UNTIL WS-MENU-CHOICE = '8'
+    STOP RUN.
+
+DISPLAY-MENU.
+    DISPLAY 'RETAIL POINT-OF-SALE SYSTEM MENU'
+    DISPLAY '1. NEW SALE'
+    DISPLAY '2. DISPLAY SALES REPORT'
+    DISPLAY '3. DISPLAY INVENTORY REPORT'
+    DISPLAY '4. DISPLAY CUSTOMER REPORT'
+    DISPLAY '5. MAINTAIN CUSTOMER'
+    DISPLAY '6. CUSTOMER PURCHASE HISTORY'
+    DISPLAY '7. RECEIVE INVENTORY'
+    DISPLAY '8. EXIT'
+    ACCEPT WS-MENU-CHOICE
+    PERFORM PROCESS-MENU-CHOICE.
+
+PROCESS-MENU-CHOICE.
+    EVALUATE WS-MENU-CHOICE
+        WHEN '1'
+            PERFORM NEW-SALE
+        WHEN '2'
+            PERFORM DISPLAY-SALES-REPORT
+        WHEN '3'
+            PERFORM DISPLAY-INVENTORY-REPORT
+        WHEN '4'
+            PERFORM DISPLAY-CUSTOMER-REPORT
+        WHEN '5'
+            PERFORM MAINTAIN-CUSTOMER
+        WHEN '6'
+            PERFORM DISPLAY-CUSTOMER-HISTORY
+        WHEN '7'
+            PERFORM RECEIVE-INVENTORY
+        WHEN '8'
+            CONTINUE
+        WHEN OTHER
+            DISPLAY 'INVALID MENU CHOICE'
+    END-EVALUATE.
+
+NEW-SALE.
+    DISPLAY 'NEW SALE'
+    DISPLAY 'ENTER ITEM KEY: ' WITH NO ADVANCING
+    ACCEPT WS-INV-KEY
+    DISPLAY 'ENTER QUANTITY: ' WITH NO ADVANCING
+    ACCEPT WS-QTY
+    DISPLAY 'ENTER SALE AMOUNT: ' WITH NO ADVANCING
+    ACCEPT WS-SALE-AMOUNT
+    DISPLAY 'ENTER CUSTOMER KEY: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-KEY
+    MOVE 'NO ' TO WS-INVENTORY-FOUND
+    PERFORM OPEN-INVENTORY-IO
+    MOVE WS-INV-KEY TO INV-KEY
+    READ INVENTORY-FILE
+        INVALID KEY
+            DISPLAY 'ITEM NOT FOUND: ' WS-INV-KEY
+        NOT INVALID KEY
+            MOVE 'YES' TO WS-INVENTORY-FOUND
+    END-READ
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF INVENTORY-IS-FOUND
+        IF WS-QTY > INV-QTY
+            DISPLAY 'INSUFFICIENT STOCK FOR ITEM: ' WS-INV-KEY
+        ELSE
+            SUBTRACT WS-QTY FROM INV-QTY
+            REWRITE INV-RECORD
+            MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+            MOVE INV-STATUS TO WS-CHECK-STATUS
+            PERFORM CHECK-FILE-STATUS
+            PERFORM WRITE-SALES-RECORD
+        END-IF
+    END-IF
+    CLOSE INVENTORY-FILE
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+OPEN-INVENTORY-IO.
+    OPEN I-O INVENTORY-FILE
+    IF INV-STATUS = '35'
+        OPEN OUTPUT INVENTORY-FILE
+        CLOSE INVENTORY-FILE
+        OPEN I-O INVENTORY-FILE
+    END-IF
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+WRITE-SALES-RECORD.
+    PERFORM OPEN-SALES-IO
+    ACCEPT WS-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-TIME-OF-DAY FROM TIME
+    MOVE SPACES TO SALES-RECORD
+    MOVE WS-YEAR(3:2) TO SALES-KEY(1:2)
+    MOVE WS-MONTH TO SALES-KEY(3:2)
+    MOVE WS-DAY TO SALES-KEY(5:2)
+    MOVE WS-TIME-OF-DAY(1:6) TO SALES-KEY(7:6)
+    MOVE WS-DATE TO SALESDATE-KEY
+    MOVE WS-SALE-AMOUNT TO SALES-AMOUNT
+    MOVE WS-CUST-KEY TO SALES-CUST-KEY
+    MOVE WS-INV-KEY TO SALES-INV-KEY
+    MOVE WS-QTY TO SALES-QTY
+    WRITE SALES-RECORD
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    CLOSE SALES-FILE
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+OPEN-SALES-IO.
+    OPEN I-O SALES-FILE
+    IF SALES-STATUS = '35'
+        OPEN OUTPUT SALES-FILE
+        CLOSE SALES-FILE
+        OPEN I-O SALES-FILE
+    END-IF
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+CHECK-FILE-STATUS.
+    IF WS-CHECK-STATUS NOT = '00' AND WS-CHECK-STATUS NOT = '10'
+            AND WS-CHECK-STATUS NOT = '23'
+        DISPLAY 'FILE ERROR ON ' WS-CHECK-FILE-NAME
+            ' - STATUS ' WS-CHECK-STATUS
+    END-IF.
+
+DISPLAY-SALES-REPORT.
+    DISPLAY 'SALES REPORT'
+    DISPLAY 'ENTER START DATE (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT WS-REPORT-START-DATE
+    DISPLAY 'ENTER END DATE (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT WS-REPORT-END-DATE
+    MOVE ZEROS TO WS-SALES-TOTAL
+    MOVE 'NO ' TO WS-EOF-SWITCH
+    OPEN INPUT SALES-FILE
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF SALES-STATUS = '00'
+        MOVE WS-REPORT-START-DATE TO SALESDATE-KEY
+        START SALES-FILE KEY IS NOT LESS THAN SALESDATE-KEY
+            INVALID KEY
+                MOVE 'YES' TO WS-EOF-SWITCH
+        END-START
+        MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+        MOVE SALES-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        PERFORM PRINT-SALES-LINE UNTIL WS-AT-END
+    ELSE
+        MOVE 'YES' TO WS-EOF-SWITCH
+    END-IF
+    DISPLAY 'GRAND TOTAL: ' WS-SALES-TOTAL
+    CLOSE SALES-FILE.
+
+PRINT-SALES-LINE.
+    READ SALES-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-EOF-SWITCH
+    END-READ
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-AT-END
+        IF SALESDATE-KEY > WS-REPORT-END-DATE
+            MOVE 'YES' TO WS-EOF-SWITCH
+        ELSE
+            DISPLAY SALES-KEY ' ' SALESDATE-KEY ' ' SALES-AMOUNT
+            ADD SALES-AMOUNT TO WS-SALES-TOTAL
+        END-IF
+    END-IF.
+
+DISPLAY-INVENTORY-REPORT.
+    DISPLAY 'INVENTORY REPORT'
+    MOVE 'NO ' TO WS-EOF-SWITCH
+    OPEN INPUT INVENTORY-FILE
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF INV-STATUS = '00'
+        PERFORM PRINT-INVENTORY-LINE UNTIL WS-AT-END
+    ELSE
+        MOVE 'YES' TO WS-EOF-SWITCH
+    END-IF
+    CLOSE INVENTORY-FILE.
+
+PRINT-INVENTORY-LINE.
+    READ INVENTORY-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-EOF-SWITCH
+    END-READ
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-AT-END
+        IF INV-QTY < INV-REORDER-LEVEL
+            MOVE 'REORDER' TO WS-REORDER-FLAG
+        ELSE
+            MOVE SPACES TO WS-REORDER-FLAG
+        END-IF
+        DISPLAY INV-KEY ' ' INV-DESC ' ' INV-QTY ' ' WS-REORDER-FLAG
+    END-IF.
+
+DISPLAY-CUSTOMER-REPORT.
+    DISPLAY 'CUSTOMER REPORT'
+    MOVE 'NO ' TO WS-EOF-SWITCH
+    OPEN INPUT CUSTOMER-FILE
+    MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CUST-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF CUST-STATUS = '00'
+        PERFORM PRINT-CUSTOMER-LINE UNTIL WS-AT-END
+    ELSE
+        MOVE 'YES' TO WS-EOF-SWITCH
+    END-IF
+    CLOSE CUSTOMER-FILE.
+
+PRINT-CUSTOMER-LINE.
+    READ CUSTOMER-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-EOF-SWITCH
+    END-READ
+    MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CUST-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-AT-END
+        DISPLAY CUSTOMER-KEY ' ' CUSTOMER-NAME ' ' CUSTOMER-ADDRESS
+            ' ' CUSTOMER-PHONE
+    END-IF.
+
+MAINTAIN-CUSTOMER.
+    DISPLAY 'ADD OR UPDATE CUSTOMER'
+    DISPLAY 'ENTER CUSTOMER KEY: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-KEY
+    DISPLAY 'ENTER CUSTOMER NAME: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-NAME
+    DISPLAY 'ENTER CUSTOMER ADDRESS: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-ADDRESS
+    DISPLAY 'ENTER CUSTOMER PHONE: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-PHONE
+    MOVE WS-CUST-KEY TO CUSTOMER-KEY
+    MOVE WS-CUST-NAME TO CUSTOMER-NAME
+    MOVE WS-CUST-ADDRESS TO CUSTOMER-ADDRESS
+    MOVE WS-CUST-PHONE TO CUSTOMER-PHONE
+    PERFORM OPEN-CUSTOMER-IO
+    REWRITE CUST-RECORD
+        INVALID KEY
+            WRITE CUST-RECORD
+                INVALID KEY
+                    DISPLAY 'UNABLE TO ADD OR UPDATE CUSTOMER: '
+                        WS-CUST-KEY
+            END-WRITE
+    END-REWRITE
+    MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CUST-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    CLOSE CUSTOMER-FILE.
+
+OPEN-CUSTOMER-IO.
+    OPEN I-O CUSTOMER-FILE
+    IF CUST-STATUS = '35'
+        OPEN OUTPUT CUSTOMER-FILE
+        CLOSE CUSTOMER-FILE
+        OPEN I-O CUSTOMER-FILE
+    END-IF
+    MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CUST-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+DISPLAY-CUSTOMER-HISTORY.
+    DISPLAY 'CUSTOMER PURCHASE HISTORY'
+    DISPLAY 'ENTER CUSTOMER KEY: ' WITH NO ADVANCING
+    ACCEPT WS-CUST-KEY
+    MOVE 'NO ' TO WS-CUST-FOUND
+    MOVE WS-CUST-KEY TO CUSTOMER-KEY
+    OPEN INPUT CUSTOMER-FILE
+    MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CUST-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF CUST-STATUS = '00'
+        READ CUSTOMER-FILE
+            INVALID KEY
+                DISPLAY 'CUSTOMER NOT FOUND: ' WS-CUST-KEY
+            NOT INVALID KEY
+                MOVE 'YES' TO WS-CUST-FOUND
+                DISPLAY 'CUSTOMER: ' CUSTOMER-NAME
+        END-READ
+        MOVE 'CUSTOMER-FILE' TO WS-CHECK-FILE-NAME
+        MOVE CUST-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+    END-IF
+    CLOSE CUSTOMER-FILE
+    IF CUSTOMER-IS-FOUND
+        MOVE ZEROS TO WS-SALES-TOTAL
+        MOVE 'NO ' TO WS-EOF-SWITCH
+        OPEN INPUT SALES-FILE
+        MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+        MOVE SALES-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        IF SALES-STATUS = '00'
+            PERFORM PRINT-CUSTOMER-SALES-LINE UNTIL WS-AT-END
+        ELSE
+            MOVE 'YES' TO WS-EOF-SWITCH
+        END-IF
+        DISPLAY 'TOTAL PURCHASES: ' WS-SALES-TOTAL
+        CLOSE SALES-FILE
+    END-IF.
+
+PRINT-CUSTOMER-SALES-LINE.
+    READ SALES-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-EOF-SWITCH
+    END-READ
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-AT-END AND SALES-CUST-KEY = WS-CUST-KEY
+        DISPLAY SALES-KEY ' ' SALESDATE-KEY ' ' SALES-AMOUNT
+        ADD SALES-AMOUNT TO WS-SALES-TOTAL
+    END-IF.
+
+RECEIVE-INVENTORY.
+    DISPLAY 'RECEIVE INVENTORY'
+    DISPLAY 'ENTER ITEM KEY: ' WITH NO ADVANCING
+    ACCEPT WS-INV-KEY
+    DISPLAY 'ENTER QUANTITY RECEIVED: ' WITH NO ADVANCING
+    ACCEPT WS-RECEIVE-QTY
+    MOVE 'NO ' TO WS-INVENTORY-FOUND
+    PERFORM OPEN-INVENTORY-IO
+    MOVE WS-INV-KEY TO INV-KEY
+    READ INVENTORY-FILE
+        INVALID KEY
+            DISPLAY 'ITEM NOT FOUND: ' WS-INV-KEY
+        NOT INVALID KEY
+            MOVE 'YES' TO WS-INVENTORY-FOUND
+    END-READ
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF INVENTORY-IS-FOUND
+        ADD WS-RECEIVE-QTY TO INV-QTY
+        REWRITE INV-RECORD
+        MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+        MOVE INV-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        PERFORM WRITE-ADJUSTMENT-RECORD
+    ELSE
+        PERFORM ADD-NEW-INVENTORY-ITEM
+    END-IF
+    CLOSE INVENTORY-FILE
+    MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INV-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+ADD-NEW-INVENTORY-ITEM.
+    DISPLAY 'ADD ' WS-INV-KEY ' AS A NEW INVENTORY ITEM? (Y/N): '
+        WITH NO ADVANCING
+    ACCEPT WS-ADD-NEW-ANSWER
+    IF WS-ADD-NEW-ANSWER = 'Y' OR WS-ADD-NEW-ANSWER = 'y'
+        MOVE WS-INV-KEY TO INV-KEY
+        DISPLAY 'ENTER ITEM DESCRIPTION: ' WITH NO ADVANCING
+        ACCEPT INV-DESC
+        DISPLAY 'ENTER REORDER LEVEL: ' WITH NO ADVANCING
+        ACCEPT INV-REORDER-LEVEL
+        MOVE WS-RECEIVE-QTY TO INV-QTY
+        WRITE INV-RECORD
+        MOVE 'INVENTORY-FILE' TO WS-CHECK-FILE-NAME
+        MOVE INV-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        IF INV-STATUS = '00'
+            PERFORM WRITE-ADJUSTMENT-RECORD
+        END-IF
+    END-IF.
+
+WRITE-ADJUSTMENT-RECORD.
+    OPEN EXTEND INVENTORY-ADJUSTMENT-FILE
+    MOVE 'INVADJ-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INVADJ-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    ACCEPT WS-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-TIME-OF-DAY FROM TIME
+    MOVE WS-INV-KEY TO INVADJ-KEY
+    MOVE WS-RECEIVE-QTY TO INVADJ-QTY-DELTA
+    MOVE WS-DATE TO INVADJ-DATE
+    MOVE WS-TIME-OF-DAY TO INVADJ-TIME
+    WRITE INVADJ-RECORD
+    MOVE 'INVADJ-FILE' TO WS-CHECK-FILE-NAME
+    MOVE INVADJ-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    CLOSE INVENTORY-ADJUSTMENT-FILE.
