@@ -0,0 +1,5 @@
+01 INV-RECORD.
+   05 INV-KEY PIC X(10).
+   05 INV-DESC PIC X(30).
+   05 INV-QTY PIC 9(5).
+   05 INV-REORDER-LEVEL PIC 9(5).
