@@ -0,0 +1,5 @@
+01 INVADJ-RECORD.
+   05 INVADJ-KEY PIC X(10).
+   05 INVADJ-QTY-DELTA PIC S9(5).
+   05 INVADJ-DATE PIC X(8).
+   05 INVADJ-TIME PIC X(8).
