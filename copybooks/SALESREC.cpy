@@ -0,0 +1,7 @@
+01 SALES-RECORD.
+   05 SALES-KEY PIC X(12).
+   05 SALESDATE-KEY PIC X(8).
+   05 SALES-AMOUNT PIC 9(5)V99.
+   05 SALES-CUST-KEY PIC X(10).
+   05 SALES-INV-KEY PIC X(10).
+   05 SALES-QTY PIC 9(5).
