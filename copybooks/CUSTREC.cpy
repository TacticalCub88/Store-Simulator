@@ -0,0 +1,5 @@
+01 CUST-RECORD.
+   05 CUSTOMER-KEY PIC X(10).
+   05 CUSTOMER-NAME PIC X(30).
+   05 CUSTOMER-ADDRESS PIC X(50).
+   05 CUSTOMER-PHONE PIC X(10).
