@@ -0,0 +1,201 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EOD-CLOSE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SALES-FILE ASSIGN TO 'SALES.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SALES-KEY
+        ALTERNATE RECORD KEY IS SALESDATE-KEY WITH DUPLICATES
+        FILE STATUS IS SALES-STATUS.
+    SELECT EOD-CHECKPOINT-FILE ASSIGN TO 'EODCHKPT.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CHKPT-KEY
+        FILE STATUS IS CHKPT-STATUS.
+    SELECT EOD-CLOSING-FILE ASSIGN TO 'EODCLOSE.DAT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CLOSING-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SALES-FILE.
+COPY "SALESREC.cpy".
+
+FD EOD-CHECKPOINT-FILE.
+01 EOD-CHECKPOINT-RECORD.
+   05 CHKPT-KEY PIC X(8).
+   05 CHKPT-LAST-SALES-KEY PIC X(10).
+   05 CHKPT-RUNNING-TOTAL PIC 9(8)V99.
+   05 CHKPT-RECORD-COUNT PIC 9(7).
+   05 CHKPT-COMPLETE-FLAG PIC X(3).
+
+FD EOD-CLOSING-FILE.
+01 EOD-CLOSING-RECORD.
+   05 CLOSING-DATE PIC X(8).
+   05 CLOSING-TOTAL PIC 9(8)V99.
+   05 CLOSING-COUNT PIC 9(7).
+
+WORKING-STORAGE SECTION.
+01 SALES-STATUS PIC X(2).
+01 CHKPT-STATUS PIC X(2).
+01 CLOSING-STATUS PIC X(2).
+01 WS-FILE-STATUS-CHECK.
+   05 WS-CHECK-FILE-NAME PIC X(15).
+   05 WS-CHECK-STATUS PIC X(2).
+01 WS-RUN-DATE PIC X(8).
+01 WS-EOF-SWITCH PIC X(3) VALUE 'NO '.
+   88 WS-AT-END VALUE 'YES'.
+01 WS-CHECKPOINT-FOUND PIC X(3) VALUE 'NO '.
+   88 CHECKPOINT-WAS-FOUND VALUE 'YES'.
+01 WS-ALREADY-CLOSED PIC X(3) VALUE 'NO '.
+   88 WS-DAY-ALREADY-CLOSED VALUE 'YES'.
+01 WS-RESUME-SWITCH PIC X(3) VALUE 'NO '.
+   88 WS-RESUMING-CLOSE VALUE 'YES'.
+01 WS-SKIP-SWITCH PIC X(3) VALUE 'NO '.
+   88 WS-STILL-SKIPPING VALUE 'YES'.
+
+PROCEDURE DIVISION.
+MAIN-PROCESS.
+    DISPLAY 'END-OF-DAY CLOSE'
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    PERFORM LOAD-CHECKPOINT
+    IF WS-DAY-ALREADY-CLOSED
+        DISPLAY 'DAY ALREADY CLOSED: ' WS-RUN-DATE
+    ELSE
+        IF WS-RESUMING-CLOSE
+            DISPLAY 'RESUMED CLOSE - PRIOR RUN DID NOT COMPLETE'
+        ELSE
+            DISPLAY 'STARTING FRESH CLOSE'
+        END-IF
+        PERFORM ROLL-UP-SALES
+        PERFORM FINISH-CLOSE
+    END-IF
+    STOP RUN.
+
+LOAD-CHECKPOINT.
+    OPEN I-O EOD-CHECKPOINT-FILE
+    IF CHKPT-STATUS = '35'
+        OPEN OUTPUT EOD-CHECKPOINT-FILE
+        CLOSE EOD-CHECKPOINT-FILE
+        OPEN I-O EOD-CHECKPOINT-FILE
+    END-IF
+    MOVE 'EOD-CHKPT-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CHKPT-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    MOVE WS-RUN-DATE TO CHKPT-KEY
+    READ EOD-CHECKPOINT-FILE
+        INVALID KEY
+            MOVE 'NO ' TO WS-CHECKPOINT-FOUND
+        NOT INVALID KEY
+            MOVE 'YES' TO WS-CHECKPOINT-FOUND
+    END-READ
+    MOVE 'EOD-CHKPT-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CHKPT-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF CHECKPOINT-WAS-FOUND
+        IF CHKPT-COMPLETE-FLAG = 'YES'
+            MOVE 'YES' TO WS-ALREADY-CLOSED
+        ELSE
+            MOVE 'YES' TO WS-RESUME-SWITCH
+            IF CHKPT-LAST-SALES-KEY NOT = SPACES
+                MOVE 'YES' TO WS-SKIP-SWITCH
+            END-IF
+            DISPLAY 'RESUMING CLOSE FROM CHECKPOINT: '
+                CHKPT-LAST-SALES-KEY
+        END-IF
+    ELSE
+        MOVE WS-RUN-DATE TO CHKPT-KEY
+        MOVE SPACES TO CHKPT-LAST-SALES-KEY
+        MOVE ZEROS TO CHKPT-RUNNING-TOTAL
+        MOVE ZEROS TO CHKPT-RECORD-COUNT
+        MOVE 'NO ' TO CHKPT-COMPLETE-FLAG
+        WRITE EOD-CHECKPOINT-RECORD
+        MOVE 'EOD-CHKPT-FILE' TO WS-CHECK-FILE-NAME
+        MOVE CHKPT-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+    END-IF.
+
+ROLL-UP-SALES.
+    MOVE 'NO ' TO WS-EOF-SWITCH
+    OPEN INPUT SALES-FILE
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF SALES-STATUS = '00'
+        MOVE WS-RUN-DATE TO SALESDATE-KEY
+        START SALES-FILE KEY IS NOT LESS THAN SALESDATE-KEY
+            INVALID KEY
+                MOVE 'YES' TO WS-EOF-SWITCH
+        END-START
+        MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+        MOVE SALES-STATUS TO WS-CHECK-STATUS
+        PERFORM CHECK-FILE-STATUS
+        PERFORM ROLL-UP-ONE-SALE UNTIL WS-AT-END
+    ELSE
+        MOVE 'YES' TO WS-EOF-SWITCH
+    END-IF
+    CLOSE SALES-FILE.
+
+ROLL-UP-ONE-SALE.
+    READ SALES-FILE NEXT RECORD
+        AT END
+            MOVE 'YES' TO WS-EOF-SWITCH
+    END-READ
+    MOVE 'SALES-FILE' TO WS-CHECK-FILE-NAME
+    MOVE SALES-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    IF NOT WS-AT-END
+        IF SALESDATE-KEY NOT = WS-RUN-DATE
+            MOVE 'YES' TO WS-EOF-SWITCH
+        ELSE
+            IF WS-STILL-SKIPPING
+                IF SALES-KEY = CHKPT-LAST-SALES-KEY
+                    MOVE 'NO ' TO WS-SKIP-SWITCH
+                END-IF
+            ELSE
+                PERFORM UPDATE-CHECKPOINT
+            END-IF
+        END-IF
+    END-IF.
+
+UPDATE-CHECKPOINT.
+    ADD SALES-AMOUNT TO CHKPT-RUNNING-TOTAL
+    ADD 1 TO CHKPT-RECORD-COUNT
+    MOVE SALES-KEY TO CHKPT-LAST-SALES-KEY
+    REWRITE EOD-CHECKPOINT-RECORD
+    MOVE 'EOD-CHKPT-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CHKPT-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS.
+
+FINISH-CLOSE.
+    MOVE 'YES' TO CHKPT-COMPLETE-FLAG
+    REWRITE EOD-CHECKPOINT-RECORD
+    MOVE 'EOD-CHKPT-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CHKPT-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    CLOSE EOD-CHECKPOINT-FILE
+    OPEN EXTEND EOD-CLOSING-FILE
+    MOVE 'EOD-CLOSE-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CLOSING-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    MOVE WS-RUN-DATE TO CLOSING-DATE
+    MOVE CHKPT-RUNNING-TOTAL TO CLOSING-TOTAL
+    MOVE CHKPT-RECORD-COUNT TO CLOSING-COUNT
+    WRITE EOD-CLOSING-RECORD
+    MOVE 'EOD-CLOSE-FILE' TO WS-CHECK-FILE-NAME
+    MOVE CLOSING-STATUS TO WS-CHECK-STATUS
+    PERFORM CHECK-FILE-STATUS
+    CLOSE EOD-CLOSING-FILE
+    DISPLAY 'CLOSE COMPLETE FOR: ' WS-RUN-DATE
+    DISPLAY 'TOTAL SALES: ' CHKPT-RUNNING-TOTAL
+    DISPLAY 'TRANSACTIONS: ' CHKPT-RECORD-COUNT.
+
+CHECK-FILE-STATUS.
+    IF WS-CHECK-STATUS NOT = '00' AND WS-CHECK-STATUS NOT = '10'
+            AND WS-CHECK-STATUS NOT = '23'
+        DISPLAY 'FILE ERROR ON ' WS-CHECK-FILE-NAME
+            ' - STATUS ' WS-CHECK-STATUS
+    END-IF.
